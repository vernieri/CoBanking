@@ -0,0 +1,12 @@
+      *****************************************************************
+      * ACCOUNT-RECORD layout shared by every program that reads or
+      * writes ACCOUNTS-FILE (indexed, keyed on ACCOUNT-NUMBER).
+      *****************************************************************
+       01 ACCOUNT-RECORD.
+           05 ACCOUNT-NUMBER   PIC 9(10).
+           05 ACCOUNT-NAME     PIC X(30).
+           05 ACCOUNT-BALANCE  PIC S9(8)V99.
+           05 OVERDRAFT-LIMIT  PIC 9(8)V99.
+           05 ACCOUNT-STATUS   PIC X(1).
+               88 ACCOUNT-ACTIVE VALUE "A".
+               88 ACCOUNT-CLOSED VALUE "C".
