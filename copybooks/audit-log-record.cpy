@@ -0,0 +1,12 @@
+      *****************************************************************
+      * AUDIT-LOG-RECORD layout shared by every program that appends
+      * to AUDIT-LOG-FILE when an ACCOUNT-RECORD is created, updated,
+      * or has its balance changed.
+      *****************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-ACCOUNT-NUMBER  PIC 9(10).
+           05 AUDIT-FIELD-NAME      PIC X(20).
+           05 AUDIT-BEFORE-VALUE    PIC X(30).
+           05 AUDIT-AFTER-VALUE     PIC X(30).
+           05 AUDIT-TIMESTAMP       PIC X(21).
+           05 AUDIT-OPERATOR-ID     PIC X(8).
