@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BulkAccountLoader.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT BULK-INPUT-FILE ASSIGN TO "bulk_accounts_input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "bulk_load_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+           COPY "account-record.cpy".
+
+       FD BULK-INPUT-FILE.
+       01 BULK-INPUT-RECORD.
+           05 BI-ACCOUNT-NUMBER  PIC 9(10).
+           05 BI-ACCOUNT-NAME    PIC X(30).
+           05 BI-ACCOUNT-BALANCE PIC 9(8)V99.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-PROCESSED PIC 9(8).
+
+       FD AUDIT-LOG-FILE.
+           COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNTS-STATUS     PIC X(2).
+           88 ACCOUNTS-OK            VALUE "00".
+       01 EOF-SWITCH             PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+           88 CHECKPOINT-FILE-OK       VALUE "00".
+       01 CHECKPOINT-FILE-SWITCH PIC X VALUE "N".
+           88 CHECKPOINT-MISSING VALUE "Y" FALSE "N".
+
+       01 WS-RESUME-COUNT        PIC 9(8) VALUE ZEROS.
+       01 WS-RECORDS-PROCESSED   PIC 9(8) VALUE ZEROS.
+       01 WS-RECORDS-LOADED      PIC 9(8) VALUE ZEROS.
+       01 WS-RECORDS-SKIPPED     PIC 9(8) VALUE ZEROS.
+       01 WS-SKIP-COUNTER        PIC 9(8) VALUE ZEROS.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+       01 WS-AMOUNT-EDIT         PIC -(7)9.99.
+       01 WS-OPERATOR-ID         PIC X(8) VALUE "BULKLOAD".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT BULK-INPUT-FILE
+           PERFORM SKIP-ALREADY-LOADED-RECORDS
+
+           PERFORM CHECK-ACCOUNTS-FILE
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY "Unable to open accounts.dat (status ",
+                   WS-ACCOUNTS-STATUS, "). Bulk load aborted; no ",
+                   "records were processed."
+               CLOSE BULK-INPUT-FILE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE
+               READ BULK-INPUT-FILE INTO BULK-INPUT-RECORD
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-ACCOUNT
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS-FILE.
+           CLOSE BULK-INPUT-FILE.
+
+           PERFORM WRITE-CHECKPOINT
+
+           DISPLAY "Bulk load complete. Resumed after record ",
+               WS-RESUME-COUNT, ". Loaded ", WS-RECORDS-LOADED,
+               ", skipped (duplicate) ", WS-RECORDS-SKIPPED, ".".
+           STOP RUN.
+
+       CHECK-ACCOUNTS-FILE.
+           OPEN INPUT ACCOUNTS-FILE
+           IF ACCOUNTS-OK
+               CLOSE ACCOUNTS-FILE
+           ELSE
+               OPEN OUTPUT ACCOUNTS-FILE
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-FILE-OK
+               SET CHECKPOINT-MISSING TO TRUE
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       SET CHECKPOINT-MISSING TO TRUE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-PROCESSED TO WS-RESUME-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF CHECKPOINT-MISSING
+               DISPLAY "No checkpoint found; loading from the start."
+           ELSE
+               DISPLAY "Resuming after record ", WS-RESUME-COUNT, "."
+           END-IF.
+
+       SKIP-ALREADY-LOADED-RECORDS.
+           PERFORM VARYING WS-SKIP-COUNTER FROM 1 BY 1
+               UNTIL WS-SKIP-COUNTER > WS-RESUME-COUNT
+               READ BULK-INPUT-FILE INTO BULK-INPUT-RECORD
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                       MOVE WS-RESUME-COUNT TO WS-SKIP-COUNTER
+               END-READ
+           END-PERFORM.
+           MOVE WS-RESUME-COUNT TO WS-RECORDS-PROCESSED.
+
+       LOAD-ONE-ACCOUNT.
+           MOVE BI-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+               KEY IS ACCOUNT-NUMBER
+               INVALID KEY
+                   PERFORM WRITE-BULK-ACCOUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-SKIPPED
+                   DISPLAY "Duplicate account ", BI-ACCOUNT-NUMBER,
+                       " skipped."
+           END-READ.
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+               = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-BULK-ACCOUNT.
+           MOVE BI-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           MOVE BI-ACCOUNT-NAME TO ACCOUNT-NAME
+           MOVE BI-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+           MOVE ZEROS TO OVERDRAFT-LIMIT
+           SET ACCOUNT-ACTIVE TO TRUE
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-SKIPPED
+                   DISPLAY "Account ", BI-ACCOUNT-NUMBER,
+                       " rejected by ACCOUNTS-FILE."
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+                   PERFORM LOG-BULK-LOAD-AUDIT-ENTRY
+           END-WRITE.
+
+       LOG-BULK-LOAD-AUDIT-ENTRY.
+           MOVE ACCOUNT-NUMBER TO AUDIT-ACCOUNT-NUMBER
+           MOVE "ACCOUNT-BALANCE" TO AUDIT-FIELD-NAME
+           MOVE SPACES TO AUDIT-BEFORE-VALUE
+           MOVE ACCOUNT-BALANCE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO AUDIT-AFTER-VALUE
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
