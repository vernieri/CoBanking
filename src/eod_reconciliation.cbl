@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EodReconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "control_total.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO "eod_reconciliation_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+           COPY "account-record.cpy".
+
+       FD CONTROL-TOTAL-FILE.
+       01 CONTROL-TOTAL-RECORD.
+           05 CT-RECORD-COUNT  PIC 9(6).
+           05 CT-GRAND-TOTAL   PIC S9(10)V99.
+
+       FD RECON-REPORT-FILE.
+       01 REPORT-LINE          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNTS-STATUS   PIC X(2).
+           88 ACCOUNTS-OK          VALUE "00".
+       01 ACCOUNTS-FILE-SWITCH PIC X VALUE "N".
+           88 ACCOUNTS-FILE-MISSING VALUE "Y" FALSE "N".
+       01 EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+       01 WS-CONTROL-FILE-STATUS PIC X(2).
+           88 CONTROL-FILE-OK       VALUE "00".
+       01 CONTROL-FILE-SWITCH  PIC X VALUE "N".
+           88 CONTROL-FILE-MISSING VALUE "Y" FALSE "N".
+
+       01 WS-RECORD-COUNT      PIC 9(6) VALUE ZEROS.
+       01 WS-GRAND-TOTAL       PIC S9(10)V99 VALUE ZEROS.
+       01 WS-PRIOR-COUNT       PIC 9(6) VALUE ZEROS.
+       01 WS-PRIOR-TOTAL       PIC S9(10)V99 VALUE ZEROS.
+       01 WS-VARIANCE          PIC S9(10)V99 VALUE ZEROS.
+       01 WS-OUT-OF-BALANCE    PIC X VALUE "N".
+           88 OUT-OF-BALANCE VALUE "Y" FALSE "N".
+
+       01 WS-COUNT-EDIT        PIC Z(5)9.
+       01 WS-TOTAL-EDIT        PIC -(9)9.99.
+       01 WS-PRIOR-TOTAL-EDIT  PIC -(9)9.99.
+       01 WS-VARIANCE-EDIT     PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-PRIOR-CONTROL-TOTAL
+           PERFORM COMPUTE-CURRENT-TOTALS
+           PERFORM EVALUATE-BALANCE
+           PERFORM WRITE-RECONCILIATION-REPORT
+           PERFORM SAVE-CONTROL-TOTAL
+
+           IF OUT-OF-BALANCE
+               DISPLAY "EOD RECONCILIATION: OUT OF BALANCE - see ",
+                   "eod_reconciliation_report.txt"
+           ELSE
+               DISPLAY "EOD RECONCILIATION: IN BALANCE."
+           END-IF.
+           STOP RUN.
+
+       READ-PRIOR-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF NOT CONTROL-FILE-OK
+               SET CONTROL-FILE-MISSING TO TRUE
+           ELSE
+               READ CONTROL-TOTAL-FILE INTO CONTROL-TOTAL-RECORD
+                   AT END
+                       SET CONTROL-FILE-MISSING TO TRUE
+                   NOT AT END
+                       MOVE CT-RECORD-COUNT TO WS-PRIOR-COUNT
+                       MOVE CT-GRAND-TOTAL TO WS-PRIOR-TOTAL
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+           IF CONTROL-FILE-MISSING
+               DISPLAY "No prior control total on file; treating ",
+                   "prior total as zero."
+           END-IF.
+
+       COMPUTE-CURRENT-TOTALS.
+           OPEN INPUT ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               SET ACCOUNTS-FILE-MISSING TO TRUE
+               DISPLAY "accounts.dat not found; treating today's ",
+                   "totals as zero."
+           ELSE
+               PERFORM UNTIL END-OF-FILE
+                   READ ACCOUNTS-FILE NEXT RECORD INTO ACCOUNT-RECORD
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                           ADD ACCOUNT-BALANCE TO WS-GRAND-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       EVALUATE-BALANCE.
+           COMPUTE WS-VARIANCE = WS-GRAND-TOTAL - WS-PRIOR-TOTAL.
+           IF WS-VARIANCE NOT = 0
+               SET OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           MOVE "===== End-of-Day Control Total Reconciliation ====="
+               TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           MOVE WS-RECORD-COUNT TO WS-COUNT-EDIT
+           STRING "Accounts on file today: " DELIMITED BY SIZE
+               WS-COUNT-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-EDIT
+           STRING "Today's grand total balance: $" DELIMITED BY SIZE
+               WS-TOTAL-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           MOVE WS-PRIOR-TOTAL TO WS-PRIOR-TOTAL-EDIT
+           STRING "Prior day's control total:   $" DELIMITED BY SIZE
+               WS-PRIOR-TOTAL-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           MOVE WS-VARIANCE TO WS-VARIANCE-EDIT
+           STRING "Variance:                     $" DELIMITED BY SIZE
+               WS-VARIANCE-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           IF OUT-OF-BALANCE
+               MOVE "*** OUT OF BALANCE - INVESTIGATE BEFORE CLOSE ***"
+                   TO REPORT-LINE
+           ELSE
+               MOVE "In balance." TO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+           CLOSE RECON-REPORT-FILE.
+
+       SAVE-CONTROL-TOTAL.
+           MOVE WS-RECORD-COUNT TO CT-RECORD-COUNT.
+           MOVE WS-GRAND-TOTAL TO CT-GRAND-TOTAL.
+
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
