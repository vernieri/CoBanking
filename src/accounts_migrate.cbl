@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountsMigrate.
+
+      *****************************************************************
+      * One-time conversion utility for sites upgrading from the
+      * pre-req001 flat ACCOUNTS-FILE (LINE SEQUENTIAL; ACCOUNT-NUMBER,
+      * ACCOUNT-NAME, ACCOUNT-BALANCE only, implicitly active, unsigned
+      * balance) to the current indexed layout with OVERDRAFT-LIMIT and
+      * a signed ACCOUNT-BALANCE (req001/req009). Run once, before any
+      * of the other programs touch "accounts.dat": rename the old
+      * flat file to "accounts_legacy.dat" first, then run this
+      * program to build a fresh indexed "accounts.dat" from it.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEGACY-ACCOUNTS-FILE ASSIGN TO "accounts_legacy.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEGACY-STATUS.
+
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEGACY-ACCOUNTS-FILE.
+       01 LEGACY-ACCOUNT-RECORD.
+           05 LEG-ACCOUNT-NUMBER  PIC 9(10).
+           05 LEG-ACCOUNT-NAME    PIC X(30).
+           05 LEG-ACCOUNT-BALANCE PIC 9(8)V99.
+
+       FD ACCOUNTS-FILE.
+           COPY "account-record.cpy".
+
+       FD AUDIT-LOG-FILE.
+           COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-LEGACY-STATUS    PIC X(2).
+           88 LEGACY-FILE-OK     VALUE "00".
+       01 WS-ACCOUNTS-STATUS  PIC X(2).
+           88 ACCOUNTS-OK        VALUE "00".
+       01 EOF-SWITCH          PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+
+       01 WS-RECORDS-CONVERTED PIC 9(8) VALUE ZEROS.
+       01 WS-RECORDS-REJECTED  PIC 9(8) VALUE ZEROS.
+       01 WS-AMOUNT-EDIT       PIC -(7)9.99.
+       01 WS-OPERATOR-ID       PIC X(8) VALUE "MIGRATE".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT LEGACY-ACCOUNTS-FILE
+           IF NOT LEGACY-FILE-OK
+               DISPLAY "accounts_legacy.dat not found; nothing to ",
+                   "migrate."
+               STOP RUN
+           END-IF.
+
+           PERFORM CHECK-ACCOUNTS-FILE
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY "Unable to open accounts.dat (status ",
+                   WS-ACCOUNTS-STATUS, "). Migration aborted; no ",
+                   "records were converted."
+               CLOSE LEGACY-ACCOUNTS-FILE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE
+               READ LEGACY-ACCOUNTS-FILE INTO LEGACY-ACCOUNT-RECORD
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM CONVERT-ONE-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE LEGACY-ACCOUNTS-FILE.
+           CLOSE ACCOUNTS-FILE.
+
+           DISPLAY "Migration complete. Converted ",
+               WS-RECORDS-CONVERTED, ", rejected (duplicate) ",
+               WS-RECORDS-REJECTED, ".".
+           STOP RUN.
+
+       CHECK-ACCOUNTS-FILE.
+           OPEN INPUT ACCOUNTS-FILE
+           IF ACCOUNTS-OK
+               CLOSE ACCOUNTS-FILE
+           ELSE
+               OPEN OUTPUT ACCOUNTS-FILE
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       CONVERT-ONE-ACCOUNT.
+           MOVE LEG-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           MOVE LEG-ACCOUNT-NAME TO ACCOUNT-NAME
+           MOVE LEG-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+           MOVE ZEROS TO OVERDRAFT-LIMIT
+           SET ACCOUNT-ACTIVE TO TRUE
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "Account ", LEG-ACCOUNT-NUMBER,
+                       " already present in accounts.dat; skipped."
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-CONVERTED
+                   PERFORM LOG-MIGRATE-AUDIT-ENTRY
+           END-WRITE.
+
+       LOG-MIGRATE-AUDIT-ENTRY.
+           MOVE ACCOUNT-NUMBER TO AUDIT-ACCOUNT-NUMBER
+           MOVE "ACCOUNT-BALANCE" TO AUDIT-FIELD-NAME
+           MOVE SPACES TO AUDIT-BEFORE-VALUE
+           MOVE ACCOUNT-BALANCE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO AUDIT-AFTER-VALUE
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
