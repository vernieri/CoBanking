@@ -5,28 +5,67 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "audit_log.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNTS-FILE.
-       01 ACCOUNT-RECORD.
-           05 ACCOUNT-NUMBER   PIC 9(10).
-           05 ACCOUNT-NAME     PIC X(30).
-           05 ACCOUNT-BALANCE  PIC 9(8)V99.
+           COPY "account-record.cpy".
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TXN-ACCOUNT-NUMBER  PIC 9(10).
+           05 TXN-TYPE            PIC X(1).
+               88 TXN-IS-DEPOSIT    VALUE "C".
+               88 TXN-IS-WITHDRAWAL VALUE "D".
+           05 TXN-AMOUNT           PIC 9(8)V99.
+
+       FD AUDIT-LOG-FILE.
+           COPY "audit-log-record.cpy".
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION          PIC 9 VALUE 0.
        01 WS-ACCOUNT-NUMBER  PIC 9(10).
        01 WS-ACCOUNT-NAME    PIC X(30).
-       01 WS-ACCOUNT-BALANCE PIC 9(8)V99.
+       01 WS-ACCOUNT-BALANCE PIC S9(8)V99.
+       01 WS-OVERDRAFT-LIMIT PIC 9(8)V99.
+       01 WS-ACCOUNTS-STATUS PIC X(2).
+           88 ACCOUNTS-OK       VALUE "00".
        01 EOF-SWITCH         PIC X VALUE "N".
            88 END-OF-FILE VALUE "Y" FALSE "N".
 
+       01 WS-TXN-TYPE         PIC X(1).
+       01 WS-TXN-AMOUNT       PIC 9(8)V99.
+       01 WS-ACCOUNT-FOUND    PIC X VALUE "N".
+           88 ACCOUNT-FOUND VALUE "Y" FALSE "N".
+       01 WS-TXN-REJECTED     PIC X VALUE "N".
+           88 TXN-REJECTED VALUE "Y" FALSE "N".
+       01 WS-PROJECTED-BALANCE PIC S9(8)V99.
+
+       01 WS-UPDATE-OPTION    PIC 9 VALUE 0.
+
+       01 WS-OPERATOR-ID        PIC X(8).
+       01 WS-OLD-ACCOUNT-NAME   PIC X(30).
+       01 WS-AUDIT-FIELD-NAME   PIC X(20).
+       01 WS-AUDIT-BEFORE-VALUE PIC X(30).
+       01 WS-AUDIT-AFTER-VALUE  PIC X(30).
+       01 WS-AMOUNT-EDIT        PIC -(7)9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Enter Operator ID: ".
+           ACCEPT WS-OPERATOR-ID.
            PERFORM CHECK-FILE
-           PERFORM UNTIL WS-OPTION = 3
+           PERFORM UNTIL WS-OPTION = 5
                PERFORM DISPLAY-MENU
                PERFORM HANDLE-OPTION
            END-PERFORM.
@@ -36,7 +75,7 @@
 
        CHECK-FILE.
            OPEN INPUT ACCOUNTS-FILE
-           IF NOT END-OF-FILE
+           IF ACCOUNTS-OK
                CLOSE ACCOUNTS-FILE
            ELSE
                OPEN OUTPUT ACCOUNTS-FILE
@@ -47,7 +86,9 @@
            DISPLAY "===== Bank Account Registry =====".
            DISPLAY "1 - Register a New Account".
            DISPLAY "2 - View All Accounts".
-           DISPLAY "3 - Exit".
+           DISPLAY "3 - Post Deposit/Withdrawal".
+           DISPLAY "4 - Update/Close Account".
+           DISPLAY "5 - Exit".
            DISPLAY "Enter your option: ".
            ACCEPT WS-OPTION.
 
@@ -58,6 +99,10 @@
                WHEN 2
                    PERFORM VIEW-ACCOUNTS
                WHEN 3
+                   PERFORM POST-TRANSACTION
+               WHEN 4
+                   PERFORM UPDATE-CLOSE-ACCOUNT
+               WHEN 5
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Invalid option. Please try again."
@@ -70,32 +115,224 @@
            ACCEPT WS-ACCOUNT-NAME.
            DISPLAY "Enter Initial Balance: ".
            ACCEPT WS-ACCOUNT-BALANCE.
+           DISPLAY "Enter Overdraft Limit (0 for none): ".
+           ACCEPT WS-OVERDRAFT-LIMIT.
 
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY "Unable to open accounts.dat (status ",
+                   WS-ACCOUNTS-STATUS, "). Account not registered."
+           ELSE
+               READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                   KEY IS ACCOUNT-NUMBER
+                   INVALID KEY
+                       PERFORM WRITE-NEW-ACCOUNT
+                   NOT INVALID KEY
+                       DISPLAY "Account number already registered."
+               END-READ
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       WRITE-NEW-ACCOUNT.
            MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
            MOVE WS-ACCOUNT-NAME TO ACCOUNT-NAME.
            MOVE WS-ACCOUNT-BALANCE TO ACCOUNT-BALANCE.
+           MOVE WS-OVERDRAFT-LIMIT TO OVERDRAFT-LIMIT.
+           SET ACCOUNT-ACTIVE TO TRUE.
 
-           OPEN EXTEND ACCOUNTS-FILE
-           WRITE ACCOUNT-RECORD.
-           CLOSE ACCOUNTS-FILE.
-
-           DISPLAY "Account registered successfully!".
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Account number already registered."
+               NOT INVALID KEY
+                   DISPLAY "Account registered successfully!"
+                   MOVE "ACCOUNT-BALANCE" TO WS-AUDIT-FIELD-NAME
+                   MOVE SPACES TO WS-AUDIT-BEFORE-VALUE
+                   MOVE ACCOUNT-BALANCE TO WS-AMOUNT-EDIT
+                   MOVE WS-AMOUNT-EDIT TO WS-AUDIT-AFTER-VALUE
+                   PERFORM LOG-AUDIT-ENTRY
+           END-WRITE.
 
        VIEW-ACCOUNTS.
            DISPLAY "===== Registered Accounts =====".
 
            OPEN INPUT ACCOUNTS-FILE
-           PERFORM UNTIL END-OF-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY "Unable to open accounts.dat (status ",
+                   WS-ACCOUNTS-STATUS, ")."
+           ELSE
+               PERFORM UNTIL END-OF-FILE
+                   READ ACCOUNTS-FILE NEXT RECORD INTO ACCOUNT-RECORD
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           DISPLAY "Account Number: ", ACCOUNT-NUMBER
+                           DISPLAY "Account Name: ", ACCOUNT-NAME
+                           DISPLAY "Balance: $", ACCOUNT-BALANCE
+                           IF ACCOUNT-CLOSED
+                               DISPLAY "Status: CLOSED"
+                           ELSE
+                               DISPLAY "Status: ACTIVE"
+                           END-IF
+                           DISPLAY "------------------------------"
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+               SET END-OF-FILE TO FALSE
+           END-IF.
+
+       UPDATE-CLOSE-ACCOUNT.
+           DISPLAY "Enter Account Number (10 digits): ".
+           ACCEPT WS-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY "Unable to open accounts.dat (status ",
+                   WS-ACCOUNTS-STATUS, "). No changes made."
+           ELSE
                READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
-                   AT END
-                       SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       DISPLAY "Account Number: ", ACCOUNT-NUMBER
+                   KEY IS ACCOUNT-NUMBER
+                   INVALID KEY
+                       DISPLAY "Account not found."
+                   NOT INVALID KEY
                        DISPLAY "Account Name: ", ACCOUNT-NAME
                        DISPLAY "Balance: $", ACCOUNT-BALANCE
-                       DISPLAY "------------------------------"
+                       DISPLAY "1 - Correct Account Name"
+                       DISPLAY "2 - Close Account"
+                       DISPLAY "3 - Cancel"
+                       DISPLAY "Enter your option: "
+                       ACCEPT WS-UPDATE-OPTION
+                       EVALUATE WS-UPDATE-OPTION
+                           WHEN 1
+                               MOVE ACCOUNT-NAME TO WS-OLD-ACCOUNT-NAME
+                               DISPLAY "Enter Corrected Account Name: "
+                               ACCEPT WS-ACCOUNT-NAME
+                               MOVE WS-ACCOUNT-NAME TO ACCOUNT-NAME
+                               REWRITE ACCOUNT-RECORD
+                               DISPLAY "Account name updated."
+                               MOVE "ACCOUNT-NAME"
+                                   TO WS-AUDIT-FIELD-NAME
+                               MOVE WS-OLD-ACCOUNT-NAME
+                                   TO WS-AUDIT-BEFORE-VALUE
+                               MOVE WS-ACCOUNT-NAME
+                                   TO WS-AUDIT-AFTER-VALUE
+                               PERFORM LOG-AUDIT-ENTRY
+                           WHEN 2
+                               IF ACCOUNT-CLOSED
+                                   DISPLAY "Account is already closed.",
+                                       " No changes made."
+                               ELSE
+                                   SET ACCOUNT-CLOSED TO TRUE
+                                   REWRITE ACCOUNT-RECORD
+                                   DISPLAY "Account closed."
+                                   MOVE "ACCOUNT-STATUS"
+                                       TO WS-AUDIT-FIELD-NAME
+                                   MOVE "ACTIVE"
+                                       TO WS-AUDIT-BEFORE-VALUE
+                                   MOVE "CLOSED"
+                                       TO WS-AUDIT-AFTER-VALUE
+                                   PERFORM LOG-AUDIT-ENTRY
+                               END-IF
+                           WHEN OTHER
+                               DISPLAY "No changes made."
+                       END-EVALUATE
                END-READ
-           END-PERFORM.
-           CLOSE ACCOUNTS-FILE.
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       POST-TRANSACTION.
+           DISPLAY "Enter Account Number (10 digits): ".
+           ACCEPT WS-ACCOUNT-NUMBER.
+           DISPLAY "Enter Transaction Type (C=Deposit, D=Withdrawal): ".
+           ACCEPT WS-TXN-TYPE.
+           DISPLAY "Enter Transaction Amount: ".
+           ACCEPT WS-TXN-AMOUNT.
+
+           IF WS-TXN-TYPE NOT = "C" AND WS-TXN-TYPE NOT = "D"
+               DISPLAY "Invalid transaction type. Use C or D."
+           ELSE
+               MOVE WS-ACCOUNT-NUMBER TO TXN-ACCOUNT-NUMBER
+               MOVE WS-TXN-TYPE TO TXN-TYPE
+               MOVE WS-TXN-AMOUNT TO TXN-AMOUNT
+
+               OPEN EXTEND TRANSACTION-FILE
+               WRITE TRANSACTION-RECORD
+               CLOSE TRANSACTION-FILE
+
+               PERFORM APPLY-TRANSACTION-TO-ACCOUNT
+           END-IF.
+
+       APPLY-TRANSACTION-TO-ACCOUNT.
+           SET ACCOUNT-FOUND TO FALSE.
+           SET TXN-REJECTED TO FALSE.
+           MOVE WS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY "Unable to open accounts.dat (status ",
+                   WS-ACCOUNTS-STATUS,
+                   "). Transaction logged but not applied."
+           ELSE
+               READ ACCOUNTS-FILE INTO ACCOUNT-RECORD
+                   KEY IS ACCOUNT-NUMBER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET ACCOUNT-FOUND TO TRUE
+                       PERFORM POST-BALANCE-CHANGE
+               END-READ
+               CLOSE ACCOUNTS-FILE
+
+               IF TXN-REJECTED
+                   DISPLAY "Transaction rejected: withdrawal would ",
+                       "exceed the overdraft limit of $",
+                       OVERDRAFT-LIMIT, "."
+               ELSE
+                   IF ACCOUNT-FOUND
+                       DISPLAY "Transaction posted. New balance: $",
+                           ACCOUNT-BALANCE
+                   ELSE
+                       DISPLAY "Account not found. Transaction ",
+                           "logged but not applied."
+                   END-IF
+               END-IF
+           END-IF.
+
+       POST-BALANCE-CHANGE.
+           MOVE ACCOUNT-BALANCE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-AUDIT-BEFORE-VALUE
+           IF TXN-IS-DEPOSIT
+               ADD WS-TXN-AMOUNT TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE "ACCOUNT-BALANCE" TO WS-AUDIT-FIELD-NAME
+               MOVE ACCOUNT-BALANCE TO WS-AMOUNT-EDIT
+               MOVE WS-AMOUNT-EDIT TO WS-AUDIT-AFTER-VALUE
+               PERFORM LOG-AUDIT-ENTRY
+           ELSE
+               COMPUTE WS-PROJECTED-BALANCE =
+                   ACCOUNT-BALANCE - WS-TXN-AMOUNT
+               IF WS-PROJECTED-BALANCE < 0 - OVERDRAFT-LIMIT
+                   SET TXN-REJECTED TO TRUE
+               ELSE
+                   SUBTRACT WS-TXN-AMOUNT FROM ACCOUNT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   MOVE "ACCOUNT-BALANCE" TO WS-AUDIT-FIELD-NAME
+                   MOVE ACCOUNT-BALANCE TO WS-AMOUNT-EDIT
+                   MOVE WS-AMOUNT-EDIT TO WS-AUDIT-AFTER-VALUE
+                   PERFORM LOG-AUDIT-ENTRY
+               END-IF
+           END-IF.
+
+       LOG-AUDIT-ENTRY.
+           MOVE ACCOUNT-NUMBER TO AUDIT-ACCOUNT-NUMBER.
+           MOVE WS-AUDIT-FIELD-NAME TO AUDIT-FIELD-NAME.
+           MOVE WS-AUDIT-BEFORE-VALUE TO AUDIT-BEFORE-VALUE.
+           MOVE WS-AUDIT-AFTER-VALUE TO AUDIT-AFTER-VALUE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
 
-           SET END-OF-FILE TO FALSE.
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
