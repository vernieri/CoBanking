@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountStatementReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
+
+           SELECT STATEMENT-REPORT-FILE
+               ASSIGN TO "account_statement_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+           COPY "account-record.cpy".
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SRT-ACCOUNT-NAME     PIC X(30).
+           05 SRT-ACCOUNT-NUMBER   PIC 9(10).
+           05 SRT-ACCOUNT-BALANCE  PIC S9(8)V99.
+           05 SRT-ACCOUNT-STATUS   PIC X(1).
+
+       FD STATEMENT-REPORT-FILE.
+       01 REPORT-LINE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNTS-STATUS     PIC X(2).
+           88 ACCOUNTS-OK            VALUE "00".
+       01 ACCOUNTS-FILE-SWITCH   PIC X VALUE "N".
+           88 ACCOUNTS-FILE-MISSING VALUE "Y" FALSE "N".
+       01 EOF-SWITCH             PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+
+       01 WS-SORT-OPTION         PIC X(10).
+
+       01 WS-PAGE-NUMBER         PIC 9(4) VALUE ZEROS.
+       01 WS-LINES-ON-PAGE       PIC 9(2) VALUE ZEROS.
+       01 WS-LINES-PER-PAGE      PIC 9(2) VALUE 20.
+       01 WS-GRAND-TOTAL         PIC S9(10)V99 VALUE ZEROS.
+       01 WS-ACCOUNT-COUNT       PIC 9(6) VALUE ZEROS.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YEAR   PIC 9(4).
+           05 WS-CD-MONTH  PIC 9(2).
+           05 WS-CD-DAY    PIC 9(2).
+       01 WS-DATE-EDIT.
+           05 WS-DE-MONTH  PIC 99.
+           05 FILLER       PIC X VALUE "/".
+           05 WS-DE-DAY    PIC 99.
+           05 FILLER       PIC X VALUE "/".
+           05 WS-DE-YEAR   PIC 9(4).
+
+       01 WS-PAGE-HEADER-1.
+           05 FILLER               PIC X(8) VALUE "Date: ".
+           05 PH-DATE               PIC X(10).
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(28) VALUE
+               "Account Statement Report".
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(6) VALUE "Page: ".
+           05 PH-PAGE-NUMBER        PIC ZZZ9.
+       01 WS-PAGE-HEADER-2.
+           05 FILLER PIC X(40) VALUE
+               "Acct Number  Account Name".
+           05 FILLER PIC X(25) VALUE "Balance".
+           05 FILLER PIC X(10) VALUE "Status".
+       01 WS-DETAIL-LINE.
+           05 DL-ACCOUNT-NUMBER    PIC Z(9)9.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 DL-ACCOUNT-NAME      PIC X(30).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 DL-ACCOUNT-BALANCE   PIC -(7)9.99.
+           05 FILLER               PIC X(4) VALUE SPACES.
+           05 DL-ACCOUNT-STATUS    PIC X(6).
+       01 WS-TOTAL-LINE.
+           05 FILLER PIC X(20) VALUE "Grand total balance:".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 TL-GRAND-TOTAL     PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-SORT-OPTION FROM COMMAND-LINE
+           IF WS-SORT-OPTION = SPACES
+               MOVE "NAME" TO WS-SORT-OPTION
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CD-MONTH TO WS-DE-MONTH
+           MOVE WS-CD-DAY TO WS-DE-DAY
+           MOVE WS-CD-YEAR TO WS-DE-YEAR
+
+           OPEN OUTPUT STATEMENT-REPORT-FILE
+           CLOSE STATEMENT-REPORT-FILE
+
+           EVALUATE WS-SORT-OPTION
+               WHEN "NUMBER"
+                   SORT SORT-WORK-FILE
+                       ASCENDING KEY SRT-ACCOUNT-NUMBER
+                       INPUT PROCEDURE IS LOAD-SORT-INPUT
+                       OUTPUT PROCEDURE IS PRINT-SORTED-REPORT
+               WHEN "BALANCE"
+                   SORT SORT-WORK-FILE
+                       ASCENDING KEY SRT-ACCOUNT-BALANCE
+                       INPUT PROCEDURE IS LOAD-SORT-INPUT
+                       OUTPUT PROCEDURE IS PRINT-SORTED-REPORT
+               WHEN OTHER
+                   SORT SORT-WORK-FILE
+                       ASCENDING KEY SRT-ACCOUNT-NAME
+                       INPUT PROCEDURE IS LOAD-SORT-INPUT
+                       OUTPUT PROCEDURE IS PRINT-SORTED-REPORT
+           END-EVALUATE
+
+           DISPLAY "Account statement report written to ",
+               "account_statement_report.txt (", WS-ACCOUNT-COUNT,
+               " accounts, sorted by ", WS-SORT-OPTION, ")."
+           STOP RUN.
+
+       LOAD-SORT-INPUT.
+           OPEN INPUT ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               SET ACCOUNTS-FILE-MISSING TO TRUE
+               DISPLAY "accounts.dat not found; report will be empty."
+           ELSE
+               PERFORM UNTIL END-OF-FILE
+                   READ ACCOUNTS-FILE NEXT RECORD INTO ACCOUNT-RECORD
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE ACCOUNT-NAME TO SRT-ACCOUNT-NAME
+                           MOVE ACCOUNT-NUMBER TO SRT-ACCOUNT-NUMBER
+                           MOVE ACCOUNT-BALANCE TO SRT-ACCOUNT-BALANCE
+                           MOVE ACCOUNT-STATUS TO SRT-ACCOUNT-STATUS
+                           RELEASE SORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNTS-FILE
+               SET END-OF-FILE TO FALSE
+           END-IF.
+
+       PRINT-SORTED-REPORT.
+           OPEN EXTEND STATEMENT-REPORT-FILE
+           PERFORM UNTIL END-OF-FILE
+               RETURN SORT-WORK-FILE INTO SORT-RECORD
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PRINT-ONE-DETAIL-LINE
+               END-RETURN
+           END-PERFORM.
+
+           MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+           CLOSE STATEMENT-REPORT-FILE.
+
+       PRINT-ONE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               OR WS-LINES-ON-PAGE = 0
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           MOVE SRT-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+           MOVE SRT-ACCOUNT-NAME TO DL-ACCOUNT-NAME
+           MOVE SRT-ACCOUNT-BALANCE TO DL-ACCOUNT-BALANCE
+           IF SRT-ACCOUNT-STATUS = "C"
+               MOVE "CLOSED" TO DL-ACCOUNT-STATUS
+           ELSE
+               MOVE "ACTIVE" TO DL-ACCOUNT-STATUS
+           END-IF
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINES-ON-PAGE
+
+           ADD SRT-ACCOUNT-BALANCE TO WS-GRAND-TOTAL
+           ADD 1 TO WS-ACCOUNT-COUNT.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-DATE-EDIT TO PH-DATE
+           MOVE WS-PAGE-NUMBER TO PH-PAGE-NUMBER
+           WRITE REPORT-LINE FROM WS-PAGE-HEADER-1
+           WRITE REPORT-LINE FROM WS-PAGE-HEADER-2
+           MOVE ZERO TO WS-LINES-ON-PAGE.
