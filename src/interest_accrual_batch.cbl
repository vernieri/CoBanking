@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestAccrualBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT INTEREST-RATE-FILE ASSIGN TO "interest_rate.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "interest_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+           COPY "account-record.cpy".
+
+       FD INTEREST-RATE-FILE.
+       01 INTEREST-RATE-RECORD.
+           05 RATE-PERCENT  PIC 9(2)V9(4).
+
+       FD INTEREST-REPORT-FILE.
+       01 REPORT-LINE         PIC X(100).
+
+       FD AUDIT-LOG-FILE.
+           COPY "audit-log-record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNTS-STATUS  PIC X(2).
+           88 ACCOUNTS-OK        VALUE "00".
+           88 ACCOUNTS-EOF       VALUE "10".
+       01 ACCOUNTS-FILE-SWITCH PIC X VALUE "N".
+           88 ACCOUNTS-FILE-MISSING VALUE "Y" FALSE "N".
+       01 EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+       01 WS-RATE-FILE-STATUS  PIC X(2).
+           88 RATE-FILE-OK      VALUE "00".
+       01 RATE-FILE-SWITCH     PIC X VALUE "N".
+           88 RATE-FILE-MISSING VALUE "Y" FALSE "N".
+
+       01 WS-INTEREST-RATE     PIC 9(2)V9(4) VALUE ZEROS.
+       01 WS-PRIOR-BALANCE     PIC S9(8)V99.
+       01 WS-INTEREST-AMOUNT   PIC S9(8)V99.
+       01 WS-NEW-BALANCE       PIC S9(8)V99.
+
+       01 WS-ACCOUNT-COUNT     PIC 9(6) VALUE ZEROS.
+       01 WS-TOTAL-INTEREST    PIC S9(10)V99 VALUE ZEROS.
+
+       01 WS-HEADER-LINE       PIC X(100).
+       01 WS-RATE-DISPLAY      PIC Z9.9(4).
+       01 WS-AMOUNT-EDIT       PIC -(7)9.99.
+       01 WS-OPERATOR-ID       PIC X(8) VALUE "BATCH".
+       01 WS-DETAIL-LINE.
+           05 DL-ACCOUNT-NUMBER   PIC Z(9)9.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DL-ACCOUNT-NAME     PIC X(30).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DL-PRIOR-BALANCE    PIC -(7)9.99.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DL-INTEREST-AMOUNT  PIC -(7)9.99.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DL-NEW-BALANCE      PIC -(7)9.99.
+       01 WS-TOTAL-LINE.
+           05 FILLER               PIC X(20) VALUE
+               "Accounts processed: ".
+           05 TL-ACCOUNT-COUNT     PIC Z(5)9.
+           05 FILLER               PIC X(20) VALUE
+               "   Total interest: $".
+           05 TL-TOTAL-INTEREST    PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-INTEREST-RATE
+           PERFORM OPEN-FILES
+           IF NOT ACCOUNTS-FILE-MISSING
+               PERFORM PROCESS-ACCOUNTS UNTIL END-OF-FILE
+           END-IF
+           PERFORM WRITE-REPORT-TOTAL
+           PERFORM CLOSE-FILES
+
+           DISPLAY "Interest accrual complete. ", WS-ACCOUNT-COUNT,
+               " account(s) processed.".
+           STOP RUN.
+
+       READ-INTEREST-RATE.
+           OPEN INPUT INTEREST-RATE-FILE
+           IF NOT RATE-FILE-OK
+               SET RATE-FILE-MISSING TO TRUE
+           ELSE
+               READ INTEREST-RATE-FILE INTO INTEREST-RATE-RECORD
+                   AT END
+                       SET RATE-FILE-MISSING TO TRUE
+                   NOT AT END
+                       MOVE RATE-PERCENT TO WS-INTEREST-RATE
+               END-READ
+               CLOSE INTEREST-RATE-FILE
+           END-IF.
+
+           IF RATE-FILE-MISSING
+               DISPLAY "interest_rate.dat not found; using 0% rate."
+               MOVE ZEROS TO WS-INTEREST-RATE
+           END-IF.
+
+       OPEN-FILES.
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               SET ACCOUNTS-FILE-MISSING TO TRUE
+               DISPLAY "accounts.dat not found; no interest to accrue."
+           END-IF.
+           OPEN OUTPUT INTEREST-REPORT-FILE.
+
+           MOVE WS-INTEREST-RATE TO WS-RATE-DISPLAY
+           STRING "===== Interest Accrual Report - Rate: "
+               DELIMITED BY SIZE
+               WS-RATE-DISPLAY DELIMITED BY SIZE
+               "% =====" DELIMITED BY SIZE
+               INTO WS-HEADER-LINE.
+           WRITE REPORT-LINE FROM WS-HEADER-LINE.
+
+           STRING "Account No  Account Name" DELIMITED BY SIZE
+               "                    Prior Bal" DELIMITED BY SIZE
+               "  Interest Amt  New Balance" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       PROCESS-ACCOUNTS.
+           READ ACCOUNTS-FILE NEXT RECORD INTO ACCOUNT-RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   IF ACCOUNT-ACTIVE
+                       PERFORM APPLY-INTEREST-TO-ACCOUNT
+                   END-IF
+           END-READ.
+
+       APPLY-INTEREST-TO-ACCOUNT.
+           MOVE ACCOUNT-BALANCE TO WS-PRIOR-BALANCE
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               WS-PRIOR-BALANCE * WS-INTEREST-RATE / 100
+           ADD WS-INTEREST-AMOUNT TO ACCOUNT-BALANCE
+           MOVE ACCOUNT-BALANCE TO WS-NEW-BALANCE
+
+           REWRITE ACCOUNT-RECORD
+
+           MOVE WS-PRIOR-BALANCE TO WS-AMOUNT-EDIT
+           MOVE "ACCOUNT-BALANCE" TO AUDIT-FIELD-NAME
+           MOVE WS-AMOUNT-EDIT TO AUDIT-BEFORE-VALUE
+           MOVE WS-NEW-BALANCE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO AUDIT-AFTER-VALUE
+           MOVE ACCOUNT-NUMBER TO AUDIT-ACCOUNT-NUMBER
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           PERFORM LOG-AUDIT-ENTRY
+
+           ADD 1 TO WS-ACCOUNT-COUNT
+           ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+
+           MOVE ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+           MOVE ACCOUNT-NAME TO DL-ACCOUNT-NAME
+           MOVE WS-PRIOR-BALANCE TO DL-PRIOR-BALANCE
+           MOVE WS-INTEREST-AMOUNT TO DL-INTEREST-AMOUNT
+           MOVE WS-NEW-BALANCE TO DL-NEW-BALANCE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-REPORT-TOTAL.
+           MOVE WS-ACCOUNT-COUNT TO TL-ACCOUNT-COUNT
+           MOVE WS-TOTAL-INTEREST TO TL-TOTAL-INTEREST
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+       CLOSE-FILES.
+           IF NOT ACCOUNTS-FILE-MISSING
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+           CLOSE INTEREST-REPORT-FILE.
+
+       LOG-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
