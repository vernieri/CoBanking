@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GlExtract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "gl_extract.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+           COPY "account-record.cpy".
+
+       FD GL-EXTRACT-FILE.
+       01 GL-EXTRACT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNTS-STATUS    PIC X(2).
+           88 ACCOUNTS-OK           VALUE "00".
+       01 ACCOUNTS-FILE-SWITCH PIC X VALUE "N".
+           88 ACCOUNTS-FILE-MISSING VALUE "Y" FALSE "N".
+       01 EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+
+       01 WS-RECORD-COUNT       PIC 9(6) VALUE ZEROS.
+       01 WS-BALANCE-EDIT       PIC -(7)9.99.
+       01 WS-NAME-WORK          PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ACCOUNTS-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
+
+           MOVE "ACCOUNT_NUMBER,ACCOUNT_NAME,ACCOUNT_BALANCE"
+               TO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+
+           IF NOT ACCOUNTS-OK
+               SET ACCOUNTS-FILE-MISSING TO TRUE
+               DISPLAY "accounts.dat not found; extract will be ",
+                   "header-only."
+           ELSE
+               PERFORM UNTIL END-OF-FILE
+                   READ ACCOUNTS-FILE NEXT RECORD INTO ACCOUNT-RECORD
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           PERFORM WRITE-CSV-LINE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           IF NOT ACCOUNTS-FILE-MISSING
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+           CLOSE GL-EXTRACT-FILE.
+
+           DISPLAY "GL extract complete. ", WS-RECORD-COUNT,
+               " account(s) written to gl_extract.csv.".
+           STOP RUN.
+
+       WRITE-CSV-LINE.
+           MOVE ACCOUNT-BALANCE TO WS-BALANCE-EDIT
+           MOVE ACCOUNT-NAME TO WS-NAME-WORK
+           INSPECT WS-NAME-WORK REPLACING ALL "," BY SPACE
+
+           STRING ACCOUNT-NUMBER                  DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NAME-WORK)         DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BALANCE-EDIT)       DELIMITED BY SIZE
+               INTO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+
+           ADD 1 TO WS-RECORD-COUNT.
