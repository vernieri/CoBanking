@@ -0,0 +1,14 @@
+//INTACCR  JOB (ACCTG),'INTEREST ACCRUAL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly interest accrual job.                                *
+//* Applies the configured rate in INTRATE to every active       *
+//* account on ACCTFILE and produces INTRPT, the posting report. *
+//* PGM=INTACCR is the 8-char load-module name InterestAccrual-  *
+//* Batch (src/interest_accrual_batch.cbl) is bound under.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=INTACCR
+//ACCTFILE DD DSN=PROD.BANK.ACCTFILE,DISP=SHR
+//INTRATE  DD DSN=PROD.BANK.INTRATE,DISP=SHR
+//INTRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
